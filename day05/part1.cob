@@ -3,59 +3,630 @@
 000150 ENVIRONMENT DIVISION.
 000151 INPUT-OUTPUT SECTION.
 000152 FILE-CONTROL.
-000153     SELECT SYSIN ASSIGN TO KEYBOARD ORGANIZATION LINE SEQUENTIAL.
+000153     SELECT SYSIN ASSIGN TO DYNAMIC ws-sysin-path
+000154         ORGANIZATION LINE SEQUENTIAL.
+000155     SELECT EXCEPT-RPT ASSIGN TO "exceptions.rpt"
+000156         ORGANIZATION LINE SEQUENTIAL.
+000157     SELECT GRID-RPT ASSIGN TO "grid.rpt"
+000158         ORGANIZATION LINE SEQUENTIAL.
+000162     SELECT TOPN-RPT ASSIGN TO "topn.rpt"
+000163         ORGANIZATION LINE SEQUENTIAL.
+000164     SELECT AUDIT-RPT ASSIGN TO "audit.rpt"
+000165         ORGANIZATION LINE SEQUENTIAL.
+000166     SELECT CSV-RPT ASSIGN TO "hitcount.csv"
+000167         ORGANIZATION LINE SEQUENTIAL.
+000168     SELECT SUMMARY-RPT ASSIGN TO "summary.rpt"
+000169         ORGANIZATION LINE SEQUENTIAL.
+000159     SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC ws-checkpoint-path
+000160         ORGANIZATION SEQUENTIAL
+000161         FILE STATUS IS ws-checkpoint-status.
 000200 DATA DIVISION.
 000300 FILE SECTION.
 000400     FD SYSIN.
-000450     01 ln PIC X(20).
+000450     01 ln PIC X(40).
 000480     88 EOF VALUE HIGH-VALUES.
+000401     FD EXCEPT-RPT.
+000402     01 exception-rec.
+000403         05 exc-line-no PIC 9(6).
+000404         05 exc-fill1 PIC X.
+000405         05 exc-raw-text PIC X(40).
+000406         05 exc-fill2 PIC X.
+000407         05 exc-reason PIC X(30).
+000408     FD GRID-RPT.
+000409     01 grid-line PIC X(2000).
+000424     FD TOPN-RPT.
+000425     01 topn-rec.
+000426         05 topn-rank PIC 9(3).
+000427         05 topn-fill1 PIC X.
+000428         05 topn-out-x PIC 9(4).
+000429         05 topn-fill2 PIC X.
+000430         05 topn-out-y PIC 9(4).
+000431         05 topn-fill3 PIC X.
+000432         05 topn-out-count PIC 9(3).
+000433     FD AUDIT-RPT.
+000434     01 audit-rec.
+000435         05 audit-line-no PIC 9(6).
+000436         05 audit-fill1 PIC X.
+000437         05 audit-rec-type PIC X.
+000438         05 audit-fill2 PIC X.
+000439         05 audit-x1 PIC 9(4).
+000440         05 audit-fill3 PIC X.
+000441         05 audit-y1 PIC 9(4).
+000442         05 audit-fill4 PIC X.
+000443         05 audit-x2 PIC 9(4).
+000444         05 audit-fill5 PIC X.
+000445         05 audit-y2 PIC 9(4).
+000446     FD CSV-RPT.
+000447     01 csv-line PIC X(30).
+000448     FD SUMMARY-RPT.
+000449     01 summary-line PIC X(60).
+000412     FD CHECKPOINT-FILE.
+000413     01 checkpoint-rec.
+000414         05 chk-line-count PIC 9(6).
+000415         05 chk-result PIC 9(6).
+000450         05 chk-lines-rejected PIC 9(6).
+000451         05 chk-count-horizontal PIC 9(6).
+000452         05 chk-count-vertical PIC 9(6).
+000453         05 chk-count-diagonal PIC 9(6).
+000416         05 chk-hit-count.
+000417*            NOTE: 2000 mirrors max-grid-coord (WORKING-STORAGE);
+000418*            the 78-level can't be forward-referenced from the
+000419*            FILE SECTION, so this record layout must be kept in
+000420*            step with max-grid-coord by hand if that ever changes.
+000421*            chk-grid-coord-mirror (WORKING-STORAGE) is checked
+000422*            against max-grid-coord at startup so a forgotten
+000423*            update here aborts the run instead of corrupting data.
+000424             10 chk-hit-count-row OCCURS 2000 TIMES.
+000425                 15 chk-hit-count-col PIC 9(3)
+000426                    OCCURS 2000 TIMES.
 000410 WORKING-STORAGE SECTION.
-000470     01 x1 PIC 9(3).
-000471     01 y1 PIC 9(3).
-000472     01 x2 PIC 9(3).
-000473     01 y2 PIC 9(3).
-000474     01 min_x PIC 9(3).
-000475     01 max_x PIC 9(3).
-000476     01 min_y PIC 9(3).
-000477     01 max_y PIC 9(3).
-000478     01 curr_x PIC 9(3).
-000479     01 curr_y PIC 9(3).
+000411     78 max-grid-coord VALUE 2000.
+000411     78 chk-grid-coord-mirror VALUE 2000.
+000420     01 ws-sysin-path PIC X(100) VALUE "vents.dat".
+000421     01 ws-sysin-path-override PIC X(100).
+000470     01 x1 PIC 9(4) VALUE ZERO.
+000471     01 y1 PIC 9(4) VALUE ZERO.
+000472     01 x2 PIC 9(4) VALUE ZERO.
+000473     01 y2 PIC 9(4) VALUE ZERO.
+000474     01 min_x PIC 9(4) VALUE ZERO.
+000475     01 max_x PIC 9(4) VALUE ZERO.
+000476     01 min_y PIC 9(4) VALUE ZERO.
+000477     01 max_y PIC 9(4) VALUE ZERO.
+000478     01 curr_x PIC 9(4) VALUE ZERO.
+000479     01 curr_y PIC 9(4) VALUE ZERO.
+000484     01 ws-x-step PIC S9(4) VALUE ZERO.
+000485     01 ws-y-step PIC S9(4) VALUE ZERO.
+000485     01 ws-delta-x PIC S9(4) VALUE ZERO.
+000485     01 ws-delta-y PIC S9(4) VALUE ZERO.
+000486     01 ws-diagonal-mode PIC X VALUE 'Y'.
+000487         88 diagonal-mode-on VALUE 'Y'.
+000487     01 ws-diagonal-mode-override PIC X(100).
+000487     01 ws-slope-valid PIC X VALUE 'Y'.
+000487         88 slope-valid VALUE 'Y'.
+000489     01 ws-coords-valid PIC X VALUE 'Y'.
+000490         88 coords-valid VALUE 'Y'.
+000491     01 ws-line-count PIC 9(6) VALUE ZERO.
+000492     01 ws-line-valid PIC X VALUE 'Y'.
+000493         88 line-valid VALUE 'Y'.
+000494     01 ws-reject-reason PIC X(30) VALUE SPACES.
+000495     01 ws-field-count PIC 9(2) VALUE ZERO.
+000496     01 ws-raw-tokens.
+000497         05 ws-x1-raw PIC X(10).
+000498         05 ws-y1-raw PIC X(10).
+000499         05 ws-x2-raw PIC X(10).
+000500         05 ws-y2-raw PIC X(10).
+000501     01 ws-check-token PIC X(10).
+000502     01 ws-just-token PIC X(10) JUSTIFIED RIGHT.
+000503     01 ws-token-status PIC X VALUE 'O'.
+000504         88 token-ok VALUE 'O'.
+000504         88 token-blank VALUE 'B'.
+000504         88 token-too-long VALUE 'L'.
+000504         88 token-non-numeric VALUE 'N'.
+000504     01 ws-token-field-name PIC X(2) VALUE SPACES.
+000505     01 ws-grid-max-x PIC 9(4) VALUE ZERO.
+000506     01 ws-grid-max-y PIC 9(4) VALUE ZERO.
+000510     01 ws-checkpoint-path PIC X(100) VALUE "checkpoint.dat".
+000511     01 ws-checkpoint-status PIC XX.
+000512     01 ws-checkpoint-interval PIC 9(6) VALUE 1000.
+000513     01 ws-checkpoint-interval-override PIC X(100).
+000514     01 ws-skip-count PIC 9(6) VALUE ZERO.
+000515     01 ws-skip-line PIC X(40).
+000516     01 ws-delete-status PIC 9(9) COMP-5 VALUE ZERO.
+000517     01 ws-restarted PIC X VALUE 'N'.
+000518         88 ws-restarted-flag VALUE 'Y'.
+000519     78 ws-topn-limit VALUE 10.
+000520     01 top-n-table.
+000521         05 top-n-entry OCCURS ws-topn-limit TIMES.
+000522             10 topn-wx PIC 9(4) VALUE ZERO.
+000523             10 topn-wy PIC 9(4) VALUE ZERO.
+000524             10 topn-wcount PIC 9(3) VALUE ZERO.
+000525     01 ws-topn-idx PIC 9(3) VALUE ZERO.
+000526     01 ws-topn-insert-idx PIC 9(3) VALUE ZERO.
+000527     01 ws-topn-shift-idx PIC 9(3) VALUE ZERO.
+000528     01 ws-orig-x1 PIC 9(4) VALUE ZERO.
+000529     01 ws-orig-y1 PIC 9(4) VALUE ZERO.
+000530     01 ws-orig-x2 PIC 9(4) VALUE ZERO.
+000531     01 ws-orig-y2 PIC 9(4) VALUE ZERO.
+000532     01 ws-csv-x-ed PIC ZZZ9.
+000533     01 ws-csv-y-ed PIC ZZZ9.
+000534     01 ws-csv-count-ed PIC ZZ9.
+000535     01 ws-lines-rejected PIC 9(6) VALUE ZERO.
+000536     01 ws-count-horizontal PIC 9(6) VALUE ZERO.
+000537     01 ws-count-vertical PIC 9(6) VALUE ZERO.
+000538     01 ws-count-diagonal PIC 9(6) VALUE ZERO.
+000539     01 ws-summary-num-ed PIC ZZZZZ9.
+000507     01 report-row PIC 9(4) VALUE ZERO.
+000508     01 report-col PIC 9(4) VALUE ZERO.
+000509     01 ws-cell-count PIC 9(3) VALUE ZERO.
 000480     01 hit-count.
-000481         05 hit-count-row OCCURS 1000 TIMES.
-000482             10 hit-count-col PIC 9(3) OCCURS 1000 TIMES.
-000483     01 result PIC 9(6).
+000481         05 hit-count-row OCCURS max-grid-coord TIMES.
+000482         10 hit-count-col PIC 9(3) OCCURS max-grid-coord
+000488            TIMES VALUE ZERO.
+000483     01 result PIC 9(6) VALUE ZERO.
 000600 PROCEDURE DIVISION.
-000700     OPEN INPUT SYSIN
+000601     IF max-grid-coord NOT = chk-grid-coord-mirror
+000602       DISPLAY "FATAL: max-grid-coord/chk-grid-coord-mirror "
+000603         "mismatch - update the CHECKPOINT-FILE FD OCCURS "
+000604         "literals to match max-grid-coord"
+000605       STOP RUN
+000606     END-IF.
+000650     ACCEPT ws-sysin-path-override FROM ENVIRONMENT
+000651         "SYSIN_PATH".
+000652     IF ws-sysin-path-override NOT = SPACES
+000653       IF ws-sysin-path-override = "KEYBOARD"
+000654         MOVE "/dev/stdin" TO ws-sysin-path
+000655       ELSE
+000656         MOVE ws-sysin-path-override TO ws-sysin-path
+000657       END-IF
+000658     END-IF.
+000659     ACCEPT ws-checkpoint-interval-override FROM ENVIRONMENT
+000660         "CHECKPOINT_INTERVAL".
+000661     IF ws-checkpoint-interval-override NOT = SPACES
+000662       MOVE ws-checkpoint-interval-override
+000663         TO ws-checkpoint-interval
+000664     END-IF.
+000664     ACCEPT ws-diagonal-mode-override FROM ENVIRONMENT
+000664         "DIAGONAL_MODE".
+000664     IF ws-diagonal-mode-override NOT = SPACES
+000664       IF ws-diagonal-mode-override = "N"
+000664         MOVE 'N' TO ws-diagonal-mode
+000664       ELSE
+000664         MOVE 'Y' TO ws-diagonal-mode
+000664       END-IF
+000664     END-IF.
+000665     PERFORM RESTORE_CHECKPOINT.
+000700     OPEN INPUT SYSIN.
+000666     IF ws-skip-count > ZERO
+000667       MOVE 'Y' TO ws-restarted
+000668       PERFORM SKIP_CHECKPOINTED_LINES
+000669     END-IF.
+000702     IF ws-restarted-flag
+000703       OPEN EXTEND EXCEPT-RPT
+000707       OPEN EXTEND AUDIT-RPT
+000704     ELSE
+000705       OPEN OUTPUT EXCEPT-RPT
+000708       OPEN OUTPUT AUDIT-RPT
+000706     END-IF.
 000701     READ SYSIN
 000710       AT END SET EOF TO TRUE
 000712     END-READ.
 000720     PERFORM PROCESS_LINE UNTIL EOF.
 000800     DISPLAY result.
-000900     CLOSE SYSIN.
+000801     DISPLAY "LINES READ: " ws-line-count.
+000802     DISPLAY "LINES REJECTED: " ws-lines-rejected.
+000803     DISPLAY "HORIZONTAL LINES: " ws-count-horizontal.
+000804     DISPLAY "VERTICAL LINES: " ws-count-vertical.
+000805     DISPLAY "DIAGONAL LINES: " ws-count-diagonal.
+000806     DISPLAY "DISTINCT OVERLAP CELLS: " result.
+000850     PERFORM WRITE_GRID_REPORT.
+000860     PERFORM BUILD_TOPN_REPORT.
+000870     PERFORM WRITE_TOPN_REPORT.
+000880     PERFORM WRITE_CSV_EXTRACT.
+000890     PERFORM WRITE_SUMMARY_REPORT.
+000900     CLOSE SYSIN
+000903           EXCEPT-RPT
+000909           AUDIT-RPT.
+000904     CALL "CBL_DELETE_FILE" USING ws-checkpoint-path
+000905         RETURNING ws-delete-status.
 001000     STOP RUN.
 010000 PROCESS_LINE.
+010010     ADD 1 TO ws-line-count.
+010020     MOVE SPACES TO ws-raw-tokens.
+010030     MOVE ZERO TO ws-field-count.
 010750     UNSTRING ln DELIMITED BY " -> " OR ","
-010751       INTO x1, y1, x2, y2
-010753     END-UNSTRING.
-010770     ADD 1 TO x1
-010771     ADD 1 TO x2
-010772     ADD 1 TO y1
-010773     ADD 1 TO y2
-010800     MOVE FUNCTION max(x1, x2) TO max_x.
-010800     MOVE FUNCTION min(x1, x2) TO min_x.
-010800     MOVE FUNCTION max(y1, y2) TO max_y.
-010800     MOVE FUNCTION min(y1, y2) TO min_y.
-010900     IF x1 = x2 OR y1 = y2
-010910       PERFORM INCREASE_COUNT THRU INCREASE_COUNT_EXIT
-010911         VARYING curr_x FROM min_x BY 1 UNTIL curr_x > max_x
-010912         AFTER curr_y FROM min_y BY 1 UNTIL curr_y > max_y.
+010751       INTO ws-x1-raw, ws-y1-raw, ws-x2-raw, ws-y2-raw
+010752       TALLYING IN ws-field-count
+010753       ON OVERFLOW
+010754         MOVE "TOO MANY FIELDS" TO ws-reject-reason
+010755     END-UNSTRING.
+010760     PERFORM VALIDATE_LINE.
+010761     IF line-valid
+010762       MOVE ws-x1-raw TO x1
+010763       MOVE ws-y1-raw TO y1
+010764       MOVE ws-x2-raw TO x2
+010765       MOVE ws-y2-raw TO y2
+010766       PERFORM VALIDATE_COORDS
+010767       IF coords-valid
+010768         MOVE x1 TO ws-orig-x1
+010769         MOVE y1 TO ws-orig-y1
+010774         MOVE x2 TO ws-orig-x2
+010775         MOVE y2 TO ws-orig-y2
+010770         ADD 1 TO x1
+010771         ADD 1 TO x2
+010772         ADD 1 TO y1
+010773         ADD 1 TO y2
+010800         MOVE FUNCTION max(x1, x2) TO max_x
+010800         MOVE FUNCTION min(x1, x2) TO min_x
+010800         MOVE FUNCTION max(y1, y2) TO max_y
+010800         MOVE FUNCTION min(y1, y2) TO min_y
+010900         IF x1 = x2 OR y1 = y2
+010901           IF y1 = y2
+010902             ADD 1 TO ws-count-horizontal
+010903           ELSE
+010904             ADD 1 TO ws-count-vertical
+010905           END-IF
+010776           PERFORM WRITE_AUDIT_HEADER
+010805           PERFORM UPDATE_GRID_BOUNDS
+010910           PERFORM INCREASE_COUNT THRU INCREASE_COUNT_EXIT
+010911             VARYING curr_x FROM min_x BY 1 UNTIL curr_x > max_x
+010912             AFTER curr_y FROM min_y BY 1 UNTIL curr_y > max_y
+010913         ELSE
+010914           PERFORM VALIDATE_SLOPE
+010914           IF slope-valid
+010915             ADD 1 TO ws-count-diagonal
+010914             IF diagonal-mode-on
+010776               PERFORM WRITE_AUDIT_HEADER
+010805               PERFORM UPDATE_GRID_BOUNDS
+010916               PERFORM PROCESS_DIAGONAL_LINE
+010916             END-IF
+010914           ELSE
+010914             MOVE "NOT A 45 DEGREE DIAGONAL" TO ws-reject-reason
+010914             PERFORM WRITE_EXCEPTION
+010914           END-IF
+010917         END-IF
+010918       ELSE
+010919         MOVE "COORDINATE OUT OF RANGE" TO ws-reject-reason
+010921         PERFORM WRITE_EXCEPTION
+010922       END-IF
+010923     ELSE
+010924       PERFORM WRITE_EXCEPTION
+010925     END-IF.
+010930     IF FUNCTION MOD(ws-line-count, ws-checkpoint-interval) = 0
+010931       PERFORM WRITE_CHECKPOINT
+010932     END-IF.
 011070     READ SYSIN
 011071       AT END SET EOF TO TRUE
 011072     END-READ.
 011080     EXIT.
-020000 INCREASE_COUNT.
-020010     ADD 1 TO hit-count-col(curr_x, curr_y).
-020030     IF hit-count-col(curr_x, curr_y) = 2
-020031       ADD 1 TO result.
-021000 INCREASE_COUNT_EXIT.
-021010     EXIT.
+011090 VALIDATE_COORDS.
+011091     MOVE 'Y' TO ws-coords-valid.
+011092     IF x1 NOT < max-grid-coord OR x2 NOT < max-grid-coord
+011093       OR y1 NOT < max-grid-coord OR y2 NOT < max-grid-coord
+011094       MOVE 'N' TO ws-coords-valid
+011095     END-IF.
+011096 VALIDATE_SLOPE.
+011097     MOVE 'Y' TO ws-slope-valid.
+011098     COMPUTE ws-delta-x = x2 - x1.
+011099     COMPUTE ws-delta-y = y2 - y1.
+011099     IF FUNCTION ABS(ws-delta-x) NOT = FUNCTION ABS(ws-delta-y)
+011099       MOVE 'N' TO ws-slope-valid
+011099     END-IF.
+011100 UPDATE_GRID_BOUNDS.
+011101     IF max_x > ws-grid-max-x
+011102       MOVE max_x TO ws-grid-max-x
+011103     END-IF.
+011104     IF max_y > ws-grid-max-y
+011105       MOVE max_y TO ws-grid-max-y
+011106     END-IF.
+011200 VALIDATE_LINE.
+011201     MOVE 'Y' TO ws-line-valid.
+011202     IF ws-reject-reason NOT = SPACES
+011203       MOVE 'N' TO ws-line-valid
+011204     ELSE
+011205       IF ws-field-count < 4
+011206         MOVE "MISSING COORDINATE" TO ws-reject-reason
+011207         MOVE 'N' TO ws-line-valid
+011208       ELSE
+011209         MOVE "X1" TO ws-token-field-name
+011209         MOVE ws-x1-raw TO ws-check-token
+011210         PERFORM VALIDATE_TOKEN
+011211         IF NOT token-ok
+011212           PERFORM BUILD_TOKEN_REJECT_REASON
+011213           MOVE 'N' TO ws-line-valid
+011214         END-IF
+011215         MOVE "Y1" TO ws-token-field-name
+011215         MOVE ws-y1-raw TO ws-check-token
+011216         PERFORM VALIDATE_TOKEN
+011217         IF NOT token-ok AND line-valid
+011218           PERFORM BUILD_TOKEN_REJECT_REASON
+011219           MOVE 'N' TO ws-line-valid
+011220         END-IF
+011221         MOVE "X2" TO ws-token-field-name
+011221         MOVE ws-x2-raw TO ws-check-token
+011222         PERFORM VALIDATE_TOKEN
+011223         IF NOT token-ok AND line-valid
+011224           PERFORM BUILD_TOKEN_REJECT_REASON
+011225           MOVE 'N' TO ws-line-valid
+011226         END-IF
+011227         MOVE "Y2" TO ws-token-field-name
+011227         MOVE ws-y2-raw TO ws-check-token
+011228         PERFORM VALIDATE_TOKEN
+011229         IF NOT token-ok AND line-valid
+011230           PERFORM BUILD_TOKEN_REJECT_REASON
+011231           MOVE 'N' TO ws-line-valid
+011232         END-IF
+011233       END-IF
+011234     END-IF.
+011250 VALIDATE_TOKEN.
+011251     MOVE 'O' TO ws-token-status.
+011252     IF ws-check-token = SPACES
+011253       MOVE 'B' TO ws-token-status
+011254     ELSE
+011255       MOVE SPACES TO ws-just-token
+011256       MOVE FUNCTION TRIM(ws-check-token) TO ws-just-token
+011256       IF FUNCTION LENGTH(FUNCTION TRIM(ws-check-token)) > 4
+011256         MOVE 'L' TO ws-token-status
+011256       ELSE
+011257         INSPECT ws-just-token
+011258           REPLACING LEADING SPACE BY ZERO
+011259         IF ws-just-token NOT NUMERIC
+011260           MOVE 'N' TO ws-token-status
+011261         END-IF
+011256       END-IF
+011262     END-IF.
+011263 BUILD_TOKEN_REJECT_REASON.
+011264     EVALUATE TRUE
+011265       WHEN token-blank
+011266         STRING ws-token-field-name DELIMITED BY SIZE
+011267           " MISSING/BLANK" DELIMITED BY SIZE
+011268           INTO ws-reject-reason
+011269       WHEN token-too-long
+011270         STRING ws-token-field-name DELIMITED BY SIZE
+011271           " TOO LONG" DELIMITED BY SIZE
+011272           INTO ws-reject-reason
+011273       WHEN OTHER
+011274         STRING "NON-NUMERIC " DELIMITED BY SIZE
+011275           ws-token-field-name DELIMITED BY SIZE
+011276           INTO ws-reject-reason
+011277     END-EVALUATE.
+011280 WRITE_EXCEPTION.
+011279     ADD 1 TO ws-lines-rejected.
+011281     INITIALIZE exception-rec.
+011282     MOVE ws-line-count TO exc-line-no.
+011283     MOVE SPACE TO exc-fill1.
+011284     MOVE ln TO exc-raw-text.
+011284     MOVE SPACE TO exc-fill2.
+011285     MOVE ws-reject-reason TO exc-reason.
+011286     WRITE exception-rec.
+011287     MOVE SPACES TO ws-reject-reason.
+011300 WRITE_GRID_REPORT.
+011301     OPEN OUTPUT GRID-RPT.
+011302     PERFORM VARYING report-row FROM 1 BY 1
+011303       UNTIL report-row > ws-grid-max-y
+011304       MOVE SPACES TO grid-line
+011305       PERFORM VARYING report-col FROM 1 BY 1
+011306         UNTIL report-col > ws-grid-max-x
+011307         MOVE hit-count-col(report-col, report-row)
+011308           TO ws-cell-count
+011309         IF ws-cell-count = ZERO
+011310           MOVE '.' TO grid-line(report-col:1)
+011311         ELSE
+011312           IF ws-cell-count > 9
+011313             MOVE '+' TO grid-line(report-col:1)
+011313           ELSE
+011314             MOVE FUNCTION CHAR(ws-cell-count + 49)
+011315               TO grid-line(report-col:1)
+011316           END-IF
+011317         END-IF
+011318       END-PERFORM
+011319       WRITE grid-line
+011320     END-PERFORM.
+011321     CLOSE GRID-RPT.
+011330 BUILD_TOPN_REPORT.
+011331     PERFORM VARYING report-row FROM 1 BY 1
+011332       UNTIL report-row > ws-grid-max-y
+011333       PERFORM VARYING report-col FROM 1 BY 1
+011334         UNTIL report-col > ws-grid-max-x
+011335         MOVE hit-count-col(report-col, report-row)
+011336           TO ws-cell-count
+011337         IF ws-cell-count > topn-wcount(ws-topn-limit)
+011338           PERFORM INSERT_TOPN_ENTRY
+011339         END-IF
+011340       END-PERFORM
+011341     END-PERFORM.
+011350 INSERT_TOPN_ENTRY.
+011351     PERFORM VARYING ws-topn-insert-idx FROM 1 BY 1
+011352       UNTIL ws-cell-count > topn-wcount(ws-topn-insert-idx)
+011353       CONTINUE
+011354     END-PERFORM.
+011360     PERFORM VARYING ws-topn-shift-idx FROM ws-topn-limit BY -1
+011361       UNTIL ws-topn-shift-idx <= ws-topn-insert-idx
+011362       MOVE topn-wx(ws-topn-shift-idx - 1)
+011363         TO topn-wx(ws-topn-shift-idx)
+011364       MOVE topn-wy(ws-topn-shift-idx - 1)
+011365         TO topn-wy(ws-topn-shift-idx)
+011366       MOVE topn-wcount(ws-topn-shift-idx - 1)
+011367         TO topn-wcount(ws-topn-shift-idx)
+011365     END-PERFORM.
+011370     COMPUTE topn-wx(ws-topn-insert-idx) = report-col - 1.
+011371     COMPUTE topn-wy(ws-topn-insert-idx) = report-row - 1.
+011372     MOVE ws-cell-count TO topn-wcount(ws-topn-insert-idx).
+011380 WRITE_TOPN_REPORT.
+011381     OPEN OUTPUT TOPN-RPT.
+011382     PERFORM VARYING ws-topn-idx FROM 1 BY 1
+011383       UNTIL ws-topn-idx > ws-topn-limit
+011384       IF topn-wcount(ws-topn-idx) > ZERO
+011385         INITIALIZE topn-rec
+011386         MOVE ws-topn-idx TO topn-rank
+011387         MOVE SPACE TO topn-fill1
+011388         MOVE topn-wx(ws-topn-idx) TO topn-out-x
+011389         MOVE SPACE TO topn-fill2
+011390         MOVE topn-wy(ws-topn-idx) TO topn-out-y
+011391         MOVE SPACE TO topn-fill3
+011392         MOVE topn-wcount(ws-topn-idx) TO topn-out-count
+011393         WRITE topn-rec
+011394       END-IF
+011395     END-PERFORM.
+011396     CLOSE TOPN-RPT.
+011400 WRITE_AUDIT_HEADER.
+011401     INITIALIZE audit-rec.
+011402     MOVE ws-line-count TO audit-line-no.
+011403     MOVE SPACE TO audit-fill1.
+011404     MOVE 'H' TO audit-rec-type.
+011405     MOVE SPACE TO audit-fill2.
+011406     MOVE ws-orig-x1 TO audit-x1.
+011407     MOVE SPACE TO audit-fill3.
+011408     MOVE ws-orig-y1 TO audit-y1.
+011409     MOVE SPACE TO audit-fill4.
+011410     MOVE ws-orig-x2 TO audit-x2.
+011411     MOVE SPACE TO audit-fill5.
+011412     MOVE ws-orig-y2 TO audit-y2.
+011413     WRITE audit-rec.
+011420 WRITE_AUDIT_CELL.
+011421     INITIALIZE audit-rec.
+011422     MOVE ws-line-count TO audit-line-no.
+011423     MOVE SPACE TO audit-fill1.
+011424     MOVE 'C' TO audit-rec-type.
+011425     MOVE SPACE TO audit-fill2.
+011426     COMPUTE audit-x1 = curr_x - 1.
+011427     MOVE SPACE TO audit-fill3.
+011428     COMPUTE audit-y1 = curr_y - 1.
+011429     MOVE SPACE TO audit-fill4.
+011430     MOVE ZERO TO audit-x2.
+011431     MOVE SPACE TO audit-fill5.
+011432     MOVE ZERO TO audit-y2.
+011433     WRITE audit-rec.
+011440 WRITE_CSV_EXTRACT.
+011441     OPEN OUTPUT CSV-RPT.
+011442     MOVE "x,y,count" TO csv-line.
+011443     WRITE csv-line.
+011444     PERFORM VARYING report-row FROM 1 BY 1
+011445       UNTIL report-row > ws-grid-max-y
+011446       PERFORM VARYING report-col FROM 1 BY 1
+011447         UNTIL report-col > ws-grid-max-x
+011448         MOVE hit-count-col(report-col, report-row)
+011449           TO ws-cell-count
+011450         IF ws-cell-count > ZERO
+011451           COMPUTE ws-csv-x-ed = report-col - 1
+011452           COMPUTE ws-csv-y-ed = report-row - 1
+011453           MOVE ws-cell-count TO ws-csv-count-ed
+011454           MOVE SPACES TO csv-line
+011455           STRING FUNCTION TRIM(ws-csv-x-ed) DELIMITED BY SIZE
+011456             "," DELIMITED BY SIZE
+011457             FUNCTION TRIM(ws-csv-y-ed) DELIMITED BY SIZE
+011458             "," DELIMITED BY SIZE
+011459             FUNCTION TRIM(ws-csv-count-ed) DELIMITED BY SIZE
+011460             INTO csv-line
+011461           END-STRING
+011462           WRITE csv-line
+011463         END-IF
+011464       END-PERFORM
+011465     END-PERFORM.
+011466     CLOSE CSV-RPT.
+011470 WRITE_SUMMARY_REPORT.
+011471     OPEN OUTPUT SUMMARY-RPT.
+011472     MOVE ws-line-count TO ws-summary-num-ed.
+011473     MOVE SPACES TO summary-line.
+011474     STRING "LINES READ: " DELIMITED BY SIZE
+011475       FUNCTION TRIM(ws-summary-num-ed) DELIMITED BY SIZE
+011476       INTO summary-line
+011477     END-STRING.
+011478     WRITE summary-line.
+011479     MOVE ws-lines-rejected TO ws-summary-num-ed.
+011480     MOVE SPACES TO summary-line.
+011481     STRING "LINES REJECTED: " DELIMITED BY SIZE
+011482       FUNCTION TRIM(ws-summary-num-ed) DELIMITED BY SIZE
+011483       INTO summary-line
+011484     END-STRING.
+011485     WRITE summary-line.
+011486     MOVE ws-count-horizontal TO ws-summary-num-ed.
+011487     MOVE SPACES TO summary-line.
+011488     STRING "HORIZONTAL LINES: " DELIMITED BY SIZE
+011489       FUNCTION TRIM(ws-summary-num-ed) DELIMITED BY SIZE
+011490       INTO summary-line
+011491     END-STRING.
+011492     WRITE summary-line.
+011493     MOVE ws-count-vertical TO ws-summary-num-ed.
+011494     MOVE SPACES TO summary-line.
+011495     STRING "VERTICAL LINES: " DELIMITED BY SIZE
+011496       FUNCTION TRIM(ws-summary-num-ed) DELIMITED BY SIZE
+011497       INTO summary-line
+011498     END-STRING.
+011499     WRITE summary-line.
+011500     MOVE ws-count-diagonal TO ws-summary-num-ed.
+011501     MOVE SPACES TO summary-line.
+011502     STRING "DIAGONAL LINES: " DELIMITED BY SIZE
+011503       FUNCTION TRIM(ws-summary-num-ed) DELIMITED BY SIZE
+011504       INTO summary-line
+011505     END-STRING.
+011506     WRITE summary-line.
+011507     MOVE result TO ws-summary-num-ed.
+011508     MOVE SPACES TO summary-line.
+011509     STRING "DISTINCT OVERLAP CELLS: " DELIMITED BY SIZE
+011510       FUNCTION TRIM(ws-summary-num-ed) DELIMITED BY SIZE
+011511       INTO summary-line
+011512     END-STRING.
+011513     WRITE summary-line.
+011514     CLOSE SUMMARY-RPT.
+011520 PROCESS_DIAGONAL_LINE.
+011530     IF x2 > x1
+011531       MOVE 1 TO ws-x-step
+011532     ELSE
+011533       MOVE -1 TO ws-x-step
+011534     END-IF.
+011540     IF y2 > y1
+011541       MOVE 1 TO ws-y-step
+011542     ELSE
+011543       MOVE -1 TO ws-y-step
+011544     END-IF.
+011550     MOVE x1 TO curr_x.
+011551     MOVE y1 TO curr_y.
+011560     PERFORM INCREASE_COUNT THRU INCREASE_COUNT_EXIT.
+011570     PERFORM UNTIL curr_x = x2 AND curr_y = y2
+011571       ADD ws-x-step TO curr_x
+011572       ADD ws-y-step TO curr_y
+011573       PERFORM INCREASE_COUNT THRU INCREASE_COUNT_EXIT
+011574     END-PERFORM.
+011580 INCREASE_COUNT.
+011581     ADD 1 TO hit-count-col(curr_x, curr_y).
+011582     PERFORM WRITE_AUDIT_CELL.
+011583     IF hit-count-col(curr_x, curr_y) = 2
+011584       ADD 1 TO result.
+011590 INCREASE_COUNT_EXIT.
+011591     EXIT.
+011600 RESTORE_CHECKPOINT.
+011601     OPEN INPUT CHECKPOINT-FILE.
+011602     IF ws-checkpoint-status = "00"
+011603       READ CHECKPOINT-FILE
+011604         AT END MOVE "10" TO ws-checkpoint-status
+011605       END-READ
+011606       IF ws-checkpoint-status = "00"
+011607         MOVE chk-line-count TO ws-line-count
+011608         MOVE chk-line-count TO ws-skip-count
+011609         MOVE chk-result TO result
+011610         MOVE chk-lines-rejected TO ws-lines-rejected
+011611         MOVE chk-count-horizontal TO ws-count-horizontal
+011612         MOVE chk-count-vertical TO ws-count-vertical
+011613         MOVE chk-count-diagonal TO ws-count-diagonal
+011614         MOVE chk-hit-count TO hit-count
+011615       END-IF
+011616       CLOSE CHECKPOINT-FILE
+011617     END-IF.
+011620 SKIP_CHECKPOINTED_LINES.
+011621     PERFORM VARYING ws-skip-count FROM ws-skip-count BY -1
+011622       UNTIL ws-skip-count = ZERO OR EOF
+011623       READ SYSIN INTO ws-skip-line
+011624         AT END SET EOF TO TRUE
+011625       END-READ
+011626     END-PERFORM.
+011630 WRITE_CHECKPOINT.
+011631     OPEN OUTPUT CHECKPOINT-FILE.
+011632     MOVE ws-line-count TO chk-line-count.
+011633     MOVE result TO chk-result.
+011634     MOVE ws-lines-rejected TO chk-lines-rejected.
+011635     MOVE ws-count-horizontal TO chk-count-horizontal.
+011636     MOVE ws-count-vertical TO chk-count-vertical.
+011637     MOVE ws-count-diagonal TO chk-count-diagonal.
+011638     MOVE hit-count TO chk-hit-count.
+011639     WRITE checkpoint-rec.
+011640     CLOSE CHECKPOINT-FILE.
